@@ -0,0 +1,13 @@
+      ******************************************************************
+      * ROSTER RECORD LAYOUT
+      * SHARED BY LAB1 (SCHEDULE REPORT) AND LAB1MNT (ROSTER MAINTENANCE)
+      * COPY ... REPLACING ==:PREFIX:== BY ==xxx== TO QUALIFY FIELD NAMES
+      * AND ==:LVL:== BY ==03== WHEN COPIED DIRECTLY UNDER A 01, OR
+      * BY ==05== WHEN NESTED ONE LEVEL DEEPER UNDER A 03 GROUP ITEM
+      ******************************************************************
+       :LVL:  :PREFIX:-NAME            PIC X(20).
+       :LVL:  :PREFIX:-DEPT            PIC X(10).
+       :LVL:  :PREFIX:-SHIFT           PIC X(4).
+       :LVL:  :PREFIX:-SCHED-DATE      PIC X(8).
+       :LVL:  :PREFIX:-SCHED-TIME      PIC X(4).
+       :LVL:  FILLER                   PIC X(34).
