@@ -0,0 +1,300 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB1MNT.
+       AUTHOR. Addyson Sisemore
+      * ROSTER MAINTENANCE.
+      * 2026-08-08 - NEW PROGRAM. APPLIES ADD/CHANGE/DELETE
+      *              TRANSACTIONS AGAINST THE ROSTER MASTER FILE
+      *              (SAME LAYOUT LAB1 READS) AND WRITES A NEW
+      *              MASTER PLUS AN ACTIVITY LISTING, SO THE ROSTER
+      *              IS MAINTAINED THROUGH A TRANSACTION CYCLE
+      *              INSTEAD OF HAND EDITS TO DA-S-INPUT.
+      * 2026-08-08 - THE OLD-MASTER/TRANS-FILE MATCH-MERGE REQUIRES
+      *              BOTH FILES IN ASCENDING NAME SEQUENCE, SO BOTH
+      *              ARE NOW SORTED BEFORE 1000-UPDATE-MASTER RUNS
+      *              INSTEAD OF ASSUMING THE INCOMING FILES ARE
+      *              ALREADY IN KEY ORDER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER ASSIGN TO 'DA-S-OMAST'.
+           SELECT TRANS-FILE ASSIGN TO 'DA-S-TRANS'.
+           SELECT NEW-MASTER ASSIGN TO 'DA-S-NMAST'.
+           SELECT PRNT-FILE  ASSIGN TO 'UR-S-MRPT'.
+           SELECT OLD-SORT-WORK ASSIGN TO 'OSORTWK'.
+           SELECT SORTED-OLD-MASTER ASSIGN TO 'OSORTOUT'.
+           SELECT TRANS-SORT-WORK ASSIGN TO 'TSORTWK'.
+           SELECT SORTED-TRANS ASSIGN TO 'TSORTOUT'.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD OLD-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01 OLD-MASTER-REC   PIC X(80).
+       FD TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 TRANS-REC.
+         03 T-CODE          PIC X(1).
+         03 T-ROSTER.
+             COPY ROSTREC REPLACING ==:LVL:== BY ==05==
+                                     ==:PREFIX:== BY ==T==.
+       FD NEW-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01 NEW-MASTER-REC   PIC X(80).
+       FD PRNT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01 PRNT-REC         PIC X(125).
+       SD OLD-SORT-WORK.
+       01 OLD-SORT-REC.
+           COPY ROSTREC REPLACING ==:LVL:== BY ==03==
+                                   ==:PREFIX:== BY ==OS==.
+      **************************************************************
+      * HOLDS THE ROSTER MASTER ONCE OLD-SORT-WORK PUTS IT IN NAME *
+      * ORDER, SO 2000-READ-OLD-MASTER CAN READ IT SEQUENTIALLY *
+      **************************************************************
+       FD SORTED-OLD-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01 SORTED-OLD-REC   PIC X(80).
+       SD TRANS-SORT-WORK.
+       01 TRANS-SORT-REC.
+         03 TS-CODE          PIC X(1).
+         03 TS-ROSTER.
+             COPY ROSTREC REPLACING ==:LVL:== BY ==05==
+                                     ==:PREFIX:== BY ==TS==.
+      **************************************************************
+      * HOLDS THE TRANSACTIONS ONCE TRANS-SORT-WORK PUTS THEM IN *
+      * NAME ORDER, SO 2100-READ-TRANS CAN READ THEM SEQUENTIALLY *
+      **************************************************************
+       FD SORTED-TRANS
+           LABEL RECORDS ARE STANDARD.
+       01 SORTED-TRANS-REC PIC X(81).
+       WORKING-STORAGE SECTION.
+      **************************************************************
+      * WORKING COPY OF THE CURRENT OLD-MASTER RECORD *
+      **************************************************************
+       01 MASTER-DATA.
+           COPY ROSTREC REPLACING ==:LVL:== BY ==03==
+                                   ==:PREFIX:== BY ==M==.
+      **************************************************************
+      * LAYOUT FOR THE ACTIVITY-LISTING DATA LINE *
+      **************************************************************
+       01 PRNT-DATA1.
+         03 FILLER       PIC X(10)  VALUE SPACES.
+         03 L-ACTION1    PIC X(9).
+         03 L-NAME1      PIC X(20).
+         03 FILLER       PIC X(3)   VALUE SPACES.
+         03 L-DEPT1      PIC X(10).
+         03 FILLER       PIC X(3)   VALUE SPACES.
+         03 L-SHIFT1     PIC X(4).
+      **************************************************************
+      * LAYOUT FOR THE ACTIVITY-LISTING HEADING LINE *
+      **************************************************************
+       01 PRNT-HEADING1.
+         03 FILLER      PIC X(10)   VALUE SPACES.
+         03 FILLER      PIC X(9)    VALUE 'ACTION'.
+         03 FILLER      PIC X(20)   VALUE 'NAME'.
+         03 FILLER      PIC X(3)    VALUE SPACES.
+         03 FILLER      PIC X(10)   VALUE 'DEPARTMENT'.
+         03 FILLER      PIC X(3)    VALUE SPACES.
+         03 FILLER      PIC X(4)    VALUE 'SHFT'.
+      **************************************************************
+      * LAYOUT FOR THE ACTIVITY-LISTING TRAILER LINE *
+      **************************************************************
+       01 PRNT-TRAILER1.
+         03 FILLER      PIC X(10)   VALUE SPACES.
+         03 FILLER      PIC X(15)   VALUE 'ADDED:       '.
+         03 T-ADD-CNT   PIC ZZZ,ZZ9.
+       01 PRNT-TRAILER2.
+         03 FILLER      PIC X(10)   VALUE SPACES.
+         03 FILLER      PIC X(15)   VALUE 'CHANGED:     '.
+         03 T-CHG-CNT   PIC ZZZ,ZZ9.
+       01 PRNT-TRAILER3.
+         03 FILLER      PIC X(10)   VALUE SPACES.
+         03 FILLER      PIC X(15)   VALUE 'DELETED:     '.
+         03 T-DEL-CNT   PIC ZZZ,ZZ9.
+       01 PRNT-TRAILER4.
+         03 FILLER      PIC X(10)   VALUE SPACES.
+         03 FILLER      PIC X(15)   VALUE 'REJECTED:    '.
+         03 T-ERR-CNT   PIC ZZZ,ZZ9.
+       01 MISC.
+      **************************************************************
+      *       END OF FILE (EOF) SWITCHES *
+      *       0 = NOT AT EOF 1 = AT EOF *
+      **************************************************************
+         03 EOF-OLD    PIC 9   VALUE 0.
+         03 EOF-TRANS  PIC 9   VALUE 0.
+      **************************************************************
+      *       ACTIVITY COUNTERS *
+      **************************************************************
+         03 ADD-CNT    PIC 9(6)  VALUE 0.
+         03 CHG-CNT    PIC 9(6)  VALUE 0.
+         03 DEL-CNT    PIC 9(6)  VALUE 0.
+         03 ERR-CNT    PIC 9(6)  VALUE 0.
+      **************************************************************
+      *       START OF PROCEDURE DIVISION       *
+      **************************************************************
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           PERFORM 0100-SORT-FILES.
+           OPEN INPUT SORTED-OLD-MASTER
+                      SORTED-TRANS
+             OUTPUT NEW-MASTER
+                    PRNT-FILE.
+           PERFORM 1400-PRINT-HEAD.
+           PERFORM 2000-READ-OLD-MASTER.
+           PERFORM 2100-READ-TRANS.
+           PERFORM 1000-UPDATE-MASTER
+             UNTIL M-NAME = HIGH-VALUES AND T-NAME = HIGH-VALUES.
+           PERFORM 1700-PRINT-TRAILER.
+           CLOSE SORTED-OLD-MASTER
+                 SORTED-TRANS
+                 NEW-MASTER
+                 PRNT-FILE.
+           STOP RUN.
+      **************************************************************
+      * SORTS THE OLD MASTER AND THE TRANSACTION FILE INTO NAME *
+      * SEQUENCE SO 1000-UPDATE-MASTER'S MATCH-MERGE LOGIC CAN *
+      * TRUST BOTH SIDES ARE IN KEY ORDER, REGARDLESS OF THE *
+      * ORDER TRANSACTIONS WERE HAND-SUBMITTED IN *
+      **************************************************************
+       0100-SORT-FILES.
+           SORT OLD-SORT-WORK
+             ON ASCENDING KEY OS-NAME
+             USING OLD-MASTER
+             GIVING SORTED-OLD-MASTER.
+           SORT TRANS-SORT-WORK
+             ON ASCENDING KEY TS-NAME
+             USING TRANS-FILE
+             GIVING SORTED-TRANS.
+       1400-PRINT-HEAD.
+           WRITE PRNT-REC FROM PRNT-HEADING1
+             AFTER ADVANCING PAGE.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+             AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * MATCH-MERGE CONTROL - COMPARES THE CURRENT TRANSACTION *
+      * KEY TO THE CURRENT OLD-MASTER KEY AND ROUTES TO THE *
+      * ADD-ONLY, UNCHANGED-MASTER, OR MATCHED-TRANSACTION LOGIC *
+      **************************************************************
+       1000-UPDATE-MASTER.
+           EVALUATE TRUE
+               WHEN T-NAME < M-NAME
+                   PERFORM 3000-PROCESS-TRANS-ONLY
+                   PERFORM 2100-READ-TRANS
+               WHEN T-NAME > M-NAME
+                   PERFORM 4000-WRITE-OLD-UNCHANGED
+                   PERFORM 2000-READ-OLD-MASTER
+               WHEN OTHER
+                   PERFORM 5000-APPLY-TRANS-TO-MASTER
+                   PERFORM 2100-READ-TRANS
+                   PERFORM 2000-READ-OLD-MASTER
+           END-EVALUATE.
+      **************************************************************
+      * A TRANSACTION WITH NO MATCHING MASTER RECORD - ONLY AN *
+      * ADD IS VALID HERE; A CHANGE OR DELETE WITH NO MASTER IS *
+      * REJECTED TO THE ACTIVITY LISTING *
+      **************************************************************
+       3000-PROCESS-TRANS-ONLY.
+           IF T-CODE = 'A'
+               WRITE NEW-MASTER-REC FROM T-ROSTER
+               ADD 1 TO ADD-CNT
+               MOVE 'ADDED' TO L-ACTION1
+           ELSE
+               ADD 1 TO ERR-CNT
+               MOVE 'REJECTED' TO L-ACTION1
+           END-IF.
+           PERFORM 1650-PRINT-TRANS-LINE.
+      **************************************************************
+      * NO TRANSACTION AGAINST THIS MASTER RECORD - CARRY IT *
+      * FORWARD TO THE NEW MASTER UNCHANGED *
+      **************************************************************
+       4000-WRITE-OLD-UNCHANGED.
+           WRITE NEW-MASTER-REC FROM MASTER-DATA.
+      **************************************************************
+      * A TRANSACTION KEY MATCHES THE CURRENT MASTER RECORD *
+      **************************************************************
+       5000-APPLY-TRANS-TO-MASTER.
+           EVALUATE T-CODE
+               WHEN 'C'
+                   MOVE T-DEPT       TO M-DEPT
+                   MOVE T-SHIFT      TO M-SHIFT
+                   MOVE T-SCHED-DATE TO M-SCHED-DATE
+                   MOVE T-SCHED-TIME TO M-SCHED-TIME
+                   WRITE NEW-MASTER-REC FROM MASTER-DATA
+                   ADD 1 TO CHG-CNT
+                   PERFORM 1600-PRINT-ACTIVITY-LINE
+               WHEN 'D'
+                   ADD 1 TO DEL-CNT
+                   PERFORM 1600-PRINT-ACTIVITY-LINE
+               WHEN OTHER
+                   ADD 1 TO ERR-CNT
+                   WRITE NEW-MASTER-REC FROM MASTER-DATA
+                   MOVE 'REJECTED' TO L-ACTION1
+                   PERFORM 1650-PRINT-TRANS-LINE
+           END-EVALUATE.
+      **************************************************************
+      * PRNTS ONE LINE OF THE MAINTENANCE ACTIVITY LISTING *
+      **************************************************************
+       1600-PRINT-ACTIVITY-LINE.
+           EVALUATE T-CODE
+               WHEN 'A' MOVE 'ADDED'   TO L-ACTION1
+               WHEN 'C' MOVE 'CHANGED' TO L-ACTION1
+               WHEN 'D' MOVE 'DELETED' TO L-ACTION1
+           END-EVALUATE.
+           MOVE M-NAME  TO L-NAME1.
+           MOVE M-DEPT  TO L-DEPT1.
+           MOVE M-SHIFT TO L-SHIFT1.
+           WRITE PRNT-REC FROM PRNT-DATA1
+             AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * PRNTS ONE ACTIVITY LINE FROM THE CURRENT TRANSACTION *
+      * (USED FOR ADDS, WHICH HAVE NO MASTER RECORD YET, AND *
+      * FOR REJECTED TRANSACTIONS) *
+      **************************************************************
+       1650-PRINT-TRANS-LINE.
+           MOVE T-NAME     TO L-NAME1.
+           MOVE T-DEPT     TO L-DEPT1.
+           MOVE T-SHIFT    TO L-SHIFT1.
+           WRITE PRNT-REC FROM PRNT-DATA1
+             AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * PRNTS THE ACTIVITY-LISTING CONTROL TOTALS *
+      **************************************************************
+       1700-PRINT-TRAILER.
+           MOVE ADD-CNT TO T-ADD-CNT.
+           MOVE CHG-CNT TO T-CHG-CNT.
+           MOVE DEL-CNT TO T-DEL-CNT.
+           MOVE ERR-CNT TO T-ERR-CNT.
+           WRITE PRNT-REC FROM PRNT-TRAILER1
+             AFTER ADVANCING 2 LINES.
+           WRITE PRNT-REC FROM PRNT-TRAILER2
+             AFTER ADVANCING 1 LINE.
+           WRITE PRNT-REC FROM PRNT-TRAILER3
+             AFTER ADVANCING 1 LINE.
+           WRITE PRNT-REC FROM PRNT-TRAILER4
+             AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * READS THE OLD MASTER FILE - AT END, SET THE KEY TO *
+      * HIGH-VALUES SO THE MATCH-MERGE LOGIC DRAINS THE REST OF *
+      * THE TRANSACTION FILE WITHOUT A SEPARATE EOF CHECK *
+      **************************************************************
+       2000-READ-OLD-MASTER.
+           READ SORTED-OLD-MASTER INTO MASTER-DATA
+             AT END
+               MOVE 1 TO EOF-OLD
+               MOVE HIGH-VALUES TO M-NAME
+           END-READ.
+      **************************************************************
+      * READS THE TRANSACTION FILE - AT END, SET THE KEY TO *
+      * HIGH-VALUES SO THE MATCH-MERGE LOGIC DRAINS THE REST OF *
+      * THE OLD MASTER FILE WITHOUT A SEPARATE EOF CHECK *
+      **************************************************************
+       2100-READ-TRANS.
+           READ SORTED-TRANS INTO TRANS-REC
+             AT END
+               MOVE 1 TO EOF-TRANS
+               MOVE HIGH-VALUES TO T-NAME
+           END-READ.
