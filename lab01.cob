@@ -2,13 +2,26 @@
        PROGRAM-ID. LAB1.
        AUTHOR. Addyson Sisemore
       * LAB EXERCISE 1.
+      * 2026-08-08 - EXPANDED INPUT-DATA TO CARRY DEPT/SHIFT/SCHEDULE
+      *              FIELDS AND ADDED THEM AS REPORT COLUMNS.
+      * 2026-08-08 - INPUT-FILE/PRNT-FILE ASSIGNMENTS ARE NOW DRIVEN
+      *              BY A RUN-TIME PARAMETER (SYSIN/PARM) INSTEAD OF
+      *              HARDCODED DD NAMES.
+      * 2026-08-08 - ADDED PERIODIC CHECKPOINTING SO AN ABENDED RUN
+      *              CAN RESTART PARTWAY THROUGH THE ROSTER INSTEAD
+      *              OF REPROCESSING FROM RECORD ONE.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'DA-S-INPUT'.
-           SELECT PRNT-FILE ASSIGN TO 'UR-S-PRNT'.
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC INPUT-DSN.
+           SELECT PRNT-FILE ASSIGN TO DYNAMIC PRNT-DSN.
+           SELECT SORT-WORK ASSIGN TO 'SORTWK'.
+           SELECT SORTED-FILE ASSIGN TO 'SORTOUT'.
+           SELECT EXTRACT-FILE ASSIGN TO 'DA-S-XTRCT'.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'DA-S-CKPT'
+               FILE STATUS IS CKPT-STATUS.
 
        DATA DIVISION.
 
@@ -20,51 +33,323 @@
        FD PRNT-FILE
            LABEL RECORDS ARE OMITTED.
        01 PRNT-REC      PIC X(125).
-      WORKING-STORAGE SECTION.
+       SD SORT-WORK.
+       01 SORT-REC.
+           COPY ROSTREC REPLACING ==:LVL:== BY ==03==
+                                   ==:PREFIX:== BY ==S==.
+      **************************************************************
+      * HOLDS THE ROSTER RECORDS ONCE SORT-WORK PUTS THEM IN NAME *
+      * ORDER, SO 2000-READ-INPUT CAN READ THEM SEQUENTIALLY *
+      **************************************************************
+       FD SORTED-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 SORTED-REC    PIC X(80).
+      **************************************************************
+      * PLAIN FIXED-FORMAT EXTRACT OF THE ROSTER, FOR THE BADGE- *
+      * ACCESS SYSTEM TO PICK UP DIRECTLY - NO PRINTER CONTROL *
+      * BYTES, JUST THE SCHEDULE FIELDS *
+      **************************************************************
+       FD EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 EXTRACT-REC.
+           COPY ROSTREC REPLACING ==:LVL:== BY ==03==
+                                   ==:PREFIX:== BY ==E==.
+      **************************************************************
+      * CHECKPOINT RECORD - WRITTEN AFTER EVERY RECORD PROCESSED SO *
+      * ITS REC-CNT ALWAYS MATCHES WHAT IS PHYSICALLY ON PRNT-FILE *
+      * AND EXTRACT-FILE - THOSE TWO FILES ARE WRITTEN IMMEDIATELY, *
+      * NOT BUFFERED TO A CHECKPOINT BOUNDARY, SO ANY WIDER INTERVAL *
+      * WOULD LET AN ABEND BETWEEN CHECKPOINTS LEAVE RECORDS ON *
+      * DISK THAT THE NEXT RESTART WOULD REPROCESS AND WRITE AGAIN *
+      * CARRIES THE INPUT/PRNT DSNS SO A STALE CHECKPOINT LEFT *
+      * BEHIND BY A DIFFERENT ROSTER'S RUN IS NOT TRUSTED, AND *
+      * CARRIES THE FULL EXCEPTION/DUPLICATE STATE (NOT JUST THE *
+      * READ POSITION) SO A RESTART DOES NOT LOSE RECORDS THAT *
+      * WERE FLAGGED BEFORE THE CHECKPOINT WAS TAKEN *
+      **************************************************************
+       FD CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 CKPT-REC.
+         03 CKPT-INPUT-DSN  PIC X(40).
+         03 CKPT-PRNT-DSN   PIC X(40).
+         03 CKPT-REC-CNT    PIC 9(6).
+         03 CKPT-PAGE-CNT   PIC 9(4).
+         03 CKPT-LINE-CNT   PIC 9(4).
+         03 CKPT-PREV-NAME  PIC X(20).
+         03 CKPT-EXC-CNT       PIC 9(4).
+         03 CKPT-EXC-TOTAL-CNT PIC 9(6).
+         03 CKPT-EXC-TABLE OCCURS 500 TIMES PIC X(80).
+         03 CKPT-DUP-CNT       PIC 9(4).
+         03 CKPT-DUP-TOTAL-CNT PIC 9(6).
+         03 CKPT-DUP-TABLE OCCURS 500 TIMES PIC X(80).
+       WORKING-STORAGE SECTION.
+      **************************************************************
+      * RUN-TIME FILE ASSIGNMENTS - DEFAULT TO THE STANDARD DD *
+      * NAMES, OVERRIDABLE BY A SYSIN/PARM CARD OF THE FORM *
+      * "input-dsn prnt-dsn" *
+      **************************************************************
+       01 PARM-DATA.
+         03 INPUT-DSN  PIC X(40) VALUE 'DA-S-INPUT'.
+         03 PRNT-DSN   PIC X(40) VALUE 'UR-S-PRNT'.
+         03 PARM-LINE  PIC X(80).
+      **************************************************************
+      * RESTART/CHECKPOINT CONTROLS - IF DA-S-CKPT HOLDS A RECORD *
+      * FROM A PRIOR RUN, THIS RUN SKIPS THE ALREADY-PROCESSED *
+      * SORTED-FILE RECORDS AND APPENDS TO THE EXISTING PRNT-FILE *
+      * AND EXTRACT-FILE INSTEAD OF STARTING THEM OVER *
+      **************************************************************
+       01 CHECKPOINT-CONTROLS.
+         03 CKPT-STATUS       PIC XX.
+         03 RESTART-SW        PIC 9      VALUE 0.
+         03 SKIP-CNT          PIC 9(6)   VALUE 0.
       **************************************************************
       * LAYOUT FOR THE INPUT FILE *
       **************************************************************
        01 INPUT-DATA.
-         03 I-NAME       PIC X(20).
-         03 FILLER       PIC X(60).
+           COPY ROSTREC REPLACING ==:LVL:== BY ==03==
+                                   ==:PREFIX:== BY ==I==.
       **************************************************************
       * LAYOUT FOR THE 1ST DATA LINE OF REPORT PRNTING *
       **************************************************************
        01 PRNT-DATA1.
          03 FILLER       PIC X(10)  VALUE SPACES.
          03 L-NAME1      PIC X(20).
+         03 FILLER       PIC X(3)   VALUE SPACES.
+         03 L-DEPT1      PIC X(10).
+         03 FILLER       PIC X(3)   VALUE SPACES.
+         03 L-SHIFT1     PIC X(4).
+         03 FILLER       PIC X(3)   VALUE SPACES.
+         03 L-DATE1      PIC X(8).
+         03 FILLER       PIC X(3)   VALUE SPACES.
+         03 L-TIME1      PIC X(4).
       **************************************************************
       * LAYOUT FOR THE 1ST HEADING LINE OF REPORT PRNTING *
       **************************************************************
        01 PRNT-HEADING1.
          03 FILLER      PIC X(10)   VALUE SPACES.
-         03 FILLER      PIC X(9)   VALUE 'NAME'.
+         03 FILLER      PIC X(20)   VALUE 'NAME'.
+         03 FILLER      PIC X(3)    VALUE SPACES.
+         03 FILLER      PIC X(10)   VALUE 'DEPARTMENT'.
+         03 FILLER      PIC X(3)    VALUE SPACES.
+         03 FILLER      PIC X(4)    VALUE 'SHFT'.
+         03 FILLER      PIC X(3)    VALUE SPACES.
+         03 FILLER      PIC X(8)    VALUE 'SCHED DT'.
+         03 FILLER      PIC X(3)    VALUE SPACES.
+         03 FILLER      PIC X(4)    VALUE 'TIME'.
+         03 FILLER      PIC X(2)    VALUE SPACES.
+         03 FILLER      PIC X(5)    VALUE 'PAGE '.
+         03 H-PAGE-NO   PIC ZZZ9.
+      **************************************************************
+      * LAYOUT FOR THE TRAILER (CONTROL TOTAL) LINE OF THE REPORT *
+      **************************************************************
+       01 PRNT-TRAILER1.
+         03 FILLER      PIC X(10)   VALUE SPACES.
+         03 FILLER      PIC X(26)   VALUE 'TOTAL RECORDS PROCESSED: '.
+         03 T-REC-CNT   PIC ZZZ,ZZ9.
+      **************************************************************
+      * LAYOUT FOR THE EXCEPTION LISTING SECTION OF THE REPORT *
+      **************************************************************
+       01 PRNT-EXC-HDG1.
+         03 FILLER      PIC X(10)   VALUE SPACES.
+         03 FILLER      PIC X(40)   VALUE
+             'EXCEPTIONS - BLANK OR MALFORMED NAME'.
+       01 PRNT-EXC-DATA1.
+         03 FILLER      PIC X(10)   VALUE SPACES.
+         03 FILLER      PIC X(9)    VALUE 'RAW REC: '.
+         03 X-RAW-REC   PIC X(80).
+       01 PRNT-EXC-OFLOW1.
+         03 FILLER      PIC X(10)   VALUE SPACES.
+         03 X-OFLOW-CNT PIC ZZZ,ZZ9.
+         03 FILLER      PIC X(32)   VALUE
+             ' ADDITIONAL EXCEPTIONS NOT SHOWN'.
+      **************************************************************
+      * LAYOUT FOR THE DUPLICATE-NAME LISTING SECTION OF THE REPORT *
+      **************************************************************
+       01 PRNT-DUP-HDG1.
+         03 FILLER      PIC X(10)   VALUE SPACES.
+         03 FILLER      PIC X(30)   VALUE
+             'DUPLICATE NAME ENTRIES'.
+       01 PRNT-DUP-DATA1.
+         03 FILLER      PIC X(10)   VALUE SPACES.
+         03 FILLER      PIC X(9)    VALUE 'RAW REC: '.
+         03 D-RAW-REC   PIC X(80).
+       01 PRNT-DUP-OFLOW1.
+         03 FILLER      PIC X(10)   VALUE SPACES.
+         03 D-OFLOW-CNT PIC ZZZ,ZZ9.
+         03 FILLER      PIC X(32)   VALUE
+             ' ADDITIONAL DUPLICATES NOT SHOWN'.
        01 MISC.
       **************************************************************
       *       END OF FILE (EOF) SWITCHES *
       *       0 = NOT AT EOF 1 = AT EOF *
-       **************************************************************
+      **************************************************************
          03 EOF-I      PIC 9   VALUE 0.
       **************************************************************
+      *       PAGE CONTROL COUNTERS *
+      **************************************************************
+         03 LINE-CNT   PIC 9(4)  VALUE 0.
+         03 PAGE-CNT   PIC 9(4)  VALUE 0.
+         03 LINES-PER-PAGE PIC 9(4) VALUE 55.
+      **************************************************************
+      *       CONTROL TOTAL COUNTER *
+      **************************************************************
+         03 REC-CNT    PIC 9(6)  VALUE 0.
+      **************************************************************
+      *       COUNTS EMBEDDED DIGITS WHEN SCREENING I-NAME FOR *
+      *       GARBLED (NOT MERELY PUNCTUATED) NAME DATA *
+      **************************************************************
+         03 DIGIT-CNT PIC 9(2) VALUE 0.
+      **************************************************************
+      *       EXCEPTION LISTING - RECORDS WITH A BLANK OR *
+      *       MALFORMED I-NAME ARE HELD HERE FOR A SEPARATE *
+      *       SECTION OF THE REPORT INSTEAD OF PRNTING SILENTLY *
+      *       EXC-TOTAL-CNT COUNTS EVERY EXCEPTION EVEN PAST THE *
+      *       500-ENTRY TABLE CAP, SO THE OVERFLOW CAN BE REPORTED *
+      **************************************************************
+       01 EXCEPTION-TABLE.
+         03 EXC-CNT       PIC 9(4)  VALUE 0.
+         03 EXC-TOTAL-CNT PIC 9(6)  VALUE 0.
+         03 EXC-ENTRY OCCURS 500 TIMES
+             INDEXED BY EXC-IDX.
+           05 EXC-RAW  PIC X(80).
+      **************************************************************
+      *       DUPLICATE-NAME DETECTION - THE SORTED-FILE PUTS *
+      *       SAME-NAME RECORDS ADJACENT TO EACH OTHER, SO A *
+      *       DUPLICATE IS CAUGHT BY COMPARING TO THE PRIOR RECORD *
+      *       DUP-TOTAL-CNT COUNTS EVERY DUPLICATE EVEN PAST THE *
+      *       500-ENTRY TABLE CAP, SO THE OVERFLOW CAN BE REPORTED *
+      **************************************************************
+       01 PREV-DATA.
+         03 PREV-NAME  PIC X(20) VALUE SPACES.
+       01 DUPLICATE-TABLE.
+         03 DUP-CNT       PIC 9(4)  VALUE 0.
+         03 DUP-TOTAL-CNT PIC 9(6)  VALUE 0.
+         03 DUP-ENTRY OCCURS 500 TIMES
+             INDEXED BY DUP-IDX.
+           05 DUP-RAW  PIC X(80).
+      **************************************************************
       *       START OF PROCEDURE DIVISION       *
       **************************************************************
        PROCEDURE DIVISION.
        000-MAINLINE.
-           OPEN INPUT INPUT-FILE
-             OUTPUT PRNT-FILE.
-           PERFORM 2000-READ-INPUT.
-           PERFORM 1400-PRINT-HEAD.
+           PERFORM 0100-GET-PARMS.
+           PERFORM 0200-CHECK-RESTART.
+           PERFORM 1000-SORT-INPUT.
+           IF RESTART-SW = 1
+               OPEN INPUT SORTED-FILE
+               OPEN EXTEND PRNT-FILE
+                           EXTRACT-FILE
+               PERFORM 0250-SKIP-PROCESSED-RECORDS
+           ELSE
+               OPEN INPUT SORTED-FILE
+               OPEN OUTPUT PRNT-FILE
+                           EXTRACT-FILE
+           END-IF.
+           IF EOF-I = 0
+               PERFORM 2000-READ-INPUT
+           END-IF.
+           IF RESTART-SW = 0
+               PERFORM 1400-PRINT-HEAD
+           END-IF.
            PERFORM 1500-LOOP
              UNTIL EOF-I = 1.
-           CLOSE INPUT-FILE
-             PRNT-FILE.
+           PERFORM 1700-PRINT-TRAILER.
+           PERFORM 1750-PRINT-EXCEPTIONS.
+           PERFORM 1760-PRINT-DUPLICATES.
+           CLOSE SORTED-FILE
+             PRNT-FILE
+             EXTRACT-FILE.
+           PERFORM 1900-CLEAR-CHECKPOINT.
            STOP RUN.
+      **************************************************************
+      * PICKS UP AN OPTIONAL RUN-TIME PARAMETER OVERRIDING THE *
+      * DEFAULT INPUT/OUTPUT FILE ASSIGNMENTS - "input-dsn prnt-dsn" - *
+      * READ FROM SYSIN THE WAY A JCL SYSIN CARD OR EXEC PARM= IS *
+      * FED TO A BATCH STEP, NOT FROM SHELL COMMAND-LINE ARGUMENTS *
+      **************************************************************
+       0100-GET-PARMS.
+           ACCEPT PARM-LINE FROM SYSIN.
+           IF PARM-LINE NOT = SPACES
+               UNSTRING PARM-LINE DELIMITED BY SPACES
+                 INTO INPUT-DSN PRNT-DSN
+           END-IF.
+      **************************************************************
+      * LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT DID NOT *
+      * FINISH - IF ONE IS FOUND FOR THIS SAME INPUT/PRNT DSN PAIR, *
+      * THIS RUN RESTARTS FROM THE SORTED-FILE POSITION, THE PAGE/ *
+      * LINE COUNTS, AND THE EXCEPTION/DUPLICATE STATE IT RECORDS - *
+      * A CHECKPOINT LEFT BY A RUN AGAINST A DIFFERENT ROSTER IS *
+      * IGNORED SO AN UNRELATED RUN DOES NOT MISTAKENLY RESUME IT *
+      **************************************************************
+       0200-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE INTO CKPT-REC
+               IF CKPT-STATUS = '00'
+                   IF CKPT-INPUT-DSN = INPUT-DSN
+                       AND CKPT-PRNT-DSN = PRNT-DSN
+                       MOVE 1              TO RESTART-SW
+                       MOVE CKPT-REC-CNT   TO SKIP-CNT
+                       MOVE CKPT-REC-CNT   TO REC-CNT
+                       MOVE CKPT-PAGE-CNT  TO PAGE-CNT
+                       MOVE CKPT-LINE-CNT  TO LINE-CNT
+                       MOVE CKPT-PREV-NAME TO PREV-NAME
+                       MOVE CKPT-EXC-CNT       TO EXC-CNT
+                       MOVE CKPT-EXC-TOTAL-CNT TO EXC-TOTAL-CNT
+                       MOVE CKPT-DUP-CNT       TO DUP-CNT
+                       MOVE CKPT-DUP-TOTAL-CNT TO DUP-TOTAL-CNT
+                       PERFORM 0260-RESTORE-EXCEPTIONS
+                       PERFORM 0270-RESTORE-DUPLICATES
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      **************************************************************
+      * COPIES THE CHECKPOINTED EXCEPTION ENTRIES BACK INTO *
+      * EXCEPTION-TABLE SO A RESTARTED RUN STILL LISTS THEM *
+      **************************************************************
+       0260-RESTORE-EXCEPTIONS.
+           PERFORM VARYING EXC-IDX FROM 1 BY 1
+             UNTIL EXC-IDX > EXC-CNT
+               MOVE CKPT-EXC-TABLE(EXC-IDX) TO EXC-RAW(EXC-IDX)
+           END-PERFORM.
+      **************************************************************
+      * COPIES THE CHECKPOINTED DUPLICATE ENTRIES BACK INTO *
+      * DUPLICATE-TABLE SO A RESTARTED RUN STILL LISTS THEM *
+      **************************************************************
+       0270-RESTORE-DUPLICATES.
+           PERFORM VARYING DUP-IDX FROM 1 BY 1
+             UNTIL DUP-IDX > DUP-CNT
+               MOVE CKPT-DUP-TABLE(DUP-IDX) TO DUP-RAW(DUP-IDX)
+           END-PERFORM.
+      **************************************************************
+      * FAST-FORWARDS PAST THE SORTED-FILE RECORDS THAT ALREADY *
+      * MADE IT ONTO PRNT-FILE/EXTRACT-FILE BEFORE THE PRIOR RUN *
+      * WAS INTERRUPTED, SO THEY ARE NOT PROCESSED A SECOND TIME *
+      **************************************************************
+       0250-SKIP-PROCESSED-RECORDS.
+           PERFORM SKIP-CNT TIMES
+               READ SORTED-FILE INTO INPUT-DATA
+                 AT END MOVE 1 TO EOF-I
+               END-READ
+           END-PERFORM.
+      **************************************************************
+      * SORTS THE RAW ROSTER INTO NAME SEQUENCE BEFORE PRNTING *
+      **************************************************************
+       1000-SORT-INPUT.
+           SORT SORT-WORK
+             ON ASCENDING KEY S-NAME
+             USING INPUT-FILE
+             GIVING SORTED-FILE.
        1400-PRINT-HEAD.
+           ADD 1 TO PAGE-CNT.
+           MOVE PAGE-CNT TO H-PAGE-NO.
            WRITE PRNT-REC FROM PRNT-HEADING1
              AFTER ADVANCING PAGE.
            MOVE SPACES TO PRNT-REC.
            WRITE PRNT-REC
              AFTER ADVANCING 1 LINE.
+           MOVE 2 TO LINE-CNT.
        1500-LOOP.
                   PERFORM 1600-PRINT-NAMES.
            PERFORM 2000-READ-INPUT.
@@ -72,12 +357,167 @@
       * PRINTS THE SCHEDULE INFORMATION *
       **************************************************************
        1600-PRINT-NAMES.
-           MOVE I-NAME          TO L-NAME1.
-             WRITE PRNT-REC FROM PRNT-DATA1
-               AFTER ADVANCING 1 LINE.
+           MOVE 0 TO DIGIT-CNT.
+           INSPECT I-NAME TALLYING DIGIT-CNT
+             FOR ALL '0' ALL '1' ALL '2' ALL '3' ALL '4'
+                 ALL '5' ALL '6' ALL '7' ALL '8' ALL '9'.
+           IF I-NAME = SPACES OR DIGIT-CNT > 0
+               PERFORM 1650-LOG-EXCEPTION
+           ELSE
+               IF I-NAME = PREV-NAME
+                   PERFORM 1660-LOG-DUPLICATE
+               END-IF
+               IF LINE-CNT NOT < LINES-PER-PAGE
+                   PERFORM 1400-PRINT-HEAD
+               END-IF
+               MOVE I-NAME          TO L-NAME1
+               MOVE I-DEPT          TO L-DEPT1
+               MOVE I-SHIFT         TO L-SHIFT1
+               MOVE I-SCHED-DATE    TO L-DATE1
+               MOVE I-SCHED-TIME    TO L-TIME1
+               WRITE PRNT-REC FROM PRNT-DATA1
+                 AFTER ADVANCING 1 LINE
+               ADD 1 TO LINE-CNT
+               MOVE I-NAME TO PREV-NAME
+               MOVE SPACES          TO EXTRACT-REC
+               MOVE I-NAME          TO E-NAME
+               MOVE I-DEPT          TO E-DEPT
+               MOVE I-SHIFT         TO E-SHIFT
+               MOVE I-SCHED-DATE    TO E-SCHED-DATE
+               MOVE I-SCHED-TIME    TO E-SCHED-TIME
+               WRITE EXTRACT-REC
+           END-IF.
+           PERFORM 1680-CHECK-CHECKPOINT.
+      **************************************************************
+      * HOLDS A BLANK/MALFORMED NAME RECORD FOR THE EXCEPTION *
+      * LISTING INSTEAD OF LETTING IT PRNT AS A BLANK ROW - THE *
+      * TABLE ITSELF CAPS AT 500, BUT EXC-TOTAL-CNT KEEPS COUNTING *
+      * SO ANY OVERFLOW PAST THE CAP CAN STILL BE REPORTED *
       **************************************************************
-      * READS THE INPUT FILE *
+       1650-LOG-EXCEPTION.
+           ADD 1 TO EXC-TOTAL-CNT.
+           IF EXC-CNT < 500
+               ADD 1 TO EXC-CNT
+               MOVE SORTED-REC TO EXC-RAW(EXC-CNT)
+           END-IF.
+      **************************************************************
+      * HOLDS A DUPLICATE NAME RECORD FOR THE DUPLICATE LISTING - *
+      * THE TABLE ITSELF CAPS AT 500, BUT DUP-TOTAL-CNT KEEPS *
+      * COUNTING SO ANY OVERFLOW PAST THE CAP CAN STILL BE REPORTED *
+      **************************************************************
+       1660-LOG-DUPLICATE.
+           ADD 1 TO DUP-TOTAL-CNT.
+           IF DUP-CNT < 500
+               ADD 1 TO DUP-CNT
+               MOVE SORTED-REC TO DUP-RAW(DUP-CNT)
+           END-IF.
+      **************************************************************
+      * SAVES ENOUGH STATE TO RESTART MID-FILE INSTEAD OF FROM *
+      * RECORD ONE - DONE AFTER EVERY RECORD, NOT ON AN INTERVAL, *
+      * SO THE CHECKPOINTED REC-CNT NEVER FALLS BEHIND WHAT IS *
+      * ALREADY WRITTEN TO PRNT-FILE/EXTRACT-FILE; OTHERWISE A *
+      * RESTART'S OPEN EXTEND WOULD DUPLICATE THE RECORDS WRITTEN *
+      * SINCE THE LAST CHECKPOINT *
+      **************************************************************
+       1680-CHECK-CHECKPOINT.
+           PERFORM 1690-WRITE-CHECKPOINT.
+       1690-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE INPUT-DSN TO CKPT-INPUT-DSN.
+           MOVE PRNT-DSN  TO CKPT-PRNT-DSN.
+           MOVE REC-CNT      TO CKPT-REC-CNT.
+           MOVE PAGE-CNT     TO CKPT-PAGE-CNT.
+           MOVE LINE-CNT     TO CKPT-LINE-CNT.
+           MOVE PREV-NAME    TO CKPT-PREV-NAME.
+           MOVE EXC-CNT       TO CKPT-EXC-CNT.
+           MOVE EXC-TOTAL-CNT TO CKPT-EXC-TOTAL-CNT.
+           MOVE DUP-CNT       TO CKPT-DUP-CNT.
+           MOVE DUP-TOTAL-CNT TO CKPT-DUP-TOTAL-CNT.
+           PERFORM 1695-SAVE-EXCEPTIONS.
+           PERFORM 1696-SAVE-DUPLICATES.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+      **************************************************************
+      * COPIES THE CURRENT EXCEPTION-TABLE ENTRIES INTO THE *
+      * CHECKPOINT RECORD SO A RESTART DOES NOT LOSE THEM *
+      **************************************************************
+       1695-SAVE-EXCEPTIONS.
+           PERFORM VARYING EXC-IDX FROM 1 BY 1
+             UNTIL EXC-IDX > EXC-CNT
+               MOVE EXC-RAW(EXC-IDX) TO CKPT-EXC-TABLE(EXC-IDX)
+           END-PERFORM.
+      **************************************************************
+      * COPIES THE CURRENT DUPLICATE-TABLE ENTRIES INTO THE *
+      * CHECKPOINT RECORD SO A RESTART DOES NOT LOSE THEM *
+      **************************************************************
+       1696-SAVE-DUPLICATES.
+           PERFORM VARYING DUP-IDX FROM 1 BY 1
+             UNTIL DUP-IDX > DUP-CNT
+               MOVE DUP-RAW(DUP-IDX) TO CKPT-DUP-TABLE(DUP-IDX)
+           END-PERFORM.
+      **************************************************************
+      * PRINTS THE CONTROL TOTAL TRAILER LINE *
+      **************************************************************
+       1700-PRINT-TRAILER.
+           MOVE REC-CNT TO T-REC-CNT.
+           WRITE PRNT-REC FROM PRNT-TRAILER1
+             AFTER ADVANCING 2 LINES.
+      **************************************************************
+      * PRNTS THE EXCEPTION LISTING SECTION, IF ANY RECORDS WERE *
+      * FLAGGED WITH A BLANK OR MALFORMED NAME - IF THE 500-ENTRY *
+      * TABLE CAPPED BEFORE EXC-TOTAL-CNT DID, SAYS SO RATHER THAN *
+      * LETTING THE OVERFLOW VANISH WITHOUT A TRACE *
+      **************************************************************
+       1750-PRINT-EXCEPTIONS.
+           IF EXC-CNT > 0
+               WRITE PRNT-REC FROM PRNT-EXC-HDG1
+                 AFTER ADVANCING 2 LINES
+               PERFORM VARYING EXC-IDX FROM 1 BY 1
+                 UNTIL EXC-IDX > EXC-CNT
+                   MOVE EXC-RAW(EXC-IDX) TO X-RAW-REC
+                   WRITE PRNT-REC FROM PRNT-EXC-DATA1
+                     AFTER ADVANCING 1 LINE
+               END-PERFORM
+               IF EXC-TOTAL-CNT > EXC-CNT
+                   COMPUTE X-OFLOW-CNT = EXC-TOTAL-CNT - EXC-CNT
+                   WRITE PRNT-REC FROM PRNT-EXC-OFLOW1
+                     AFTER ADVANCING 1 LINE
+               END-IF
+           END-IF.
+      **************************************************************
+      * PRNTS THE DUPLICATE-NAME LISTING SECTION, IF ANY RECORDS *
+      * WERE FLAGGED AS DUPLICATES OF THE PRIOR SORTED RECORD - IF *
+      * THE 500-ENTRY TABLE CAPPED BEFORE DUP-TOTAL-CNT DID, SAYS *
+      * SO RATHER THAN LETTING THE OVERFLOW VANISH WITHOUT A TRACE *
+      **************************************************************
+       1760-PRINT-DUPLICATES.
+           IF DUP-CNT > 0
+               WRITE PRNT-REC FROM PRNT-DUP-HDG1
+                 AFTER ADVANCING 2 LINES
+               PERFORM VARYING DUP-IDX FROM 1 BY 1
+                 UNTIL DUP-IDX > DUP-CNT
+                   MOVE DUP-RAW(DUP-IDX) TO D-RAW-REC
+                   WRITE PRNT-REC FROM PRNT-DUP-DATA1
+                     AFTER ADVANCING 1 LINE
+               END-PERFORM
+               IF DUP-TOTAL-CNT > DUP-CNT
+                   COMPUTE D-OFLOW-CNT = DUP-TOTAL-CNT - DUP-CNT
+                   WRITE PRNT-REC FROM PRNT-DUP-OFLOW1
+                     AFTER ADVANCING 1 LINE
+               END-IF
+           END-IF.
+      **************************************************************
+      * READS THE SORTED ROSTER *
       **************************************************************
        2000-READ-INPUT.
-           READ INPUT-FILE INTO INPUT-DATA
-             AT END MOVE 1 TO EOF-I.
+           READ SORTED-FILE INTO INPUT-DATA
+             AT END MOVE 1 TO EOF-I
+             NOT AT END ADD 1 TO REC-CNT
+           END-READ.
+      **************************************************************
+      * A SUCCESSFUL COMPLETE RUN NEEDS NO RESTART POSITION, SO *
+      * THE CHECKPOINT IS EMPTIED OUT AHEAD OF THE NEXT RUN *
+      **************************************************************
+       1900-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
